@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*   PANDAUD.CPY                                                 *
+000300*   AUDIT-LOG RECORD LAYOUT FOR THE TOXIC-PANDORA HEARTBEAT.     *
+000400*   ONE RECORD IS WRITTEN EVERY CYCLE TO THE GDG-STYLE AUDIT      *
+000500*   FILE SO THE CANARY'S HISTORY SURVIVES PAST SYSOUT PURGE.     *
+000600*   PAND-AUD-TYPE TELLS THE SHIFT-SUMMARY REPORT AND THE         *
+001100*   RECONCILIATION PROGRAM WHAT KIND OF CYCLE THE RECORD IS.     *
+001200*                                                               *
+001300*   MODIFICATION HISTORY                                        *
+001400*   DATE       INIT  DESCRIPTION                                 *
+001500*   ---------- ----  --------------------------------------     *
+001600*   2026-08-09  DLM  ORIGINAL COPYBOOK.                          *
+001650*   2026-08-09  DLM  ADDED PAND-AUD-WRAP-FLAG, SPLIT OUT OF THE   *
+001660*                    FILLER, SO A CYCLE WHERE THE COUNTER WRAPS  *
+001670*                    CAN STILL BE COUNTED AS A WRAP EVEN WHEN    *
+001680*                    PAND-AUD-TYPE IS 'A' BECAUSE A THRESHOLD    *
+001690*                    ALERT ALSO FIRED ON THAT SAME CYCLE.        *
+001700*****************************************************************
+001800 01  PAND-AUD-REC.
+001900     05  PAND-AUD-JOB-ID        PIC X(08).
+002000     05  PAND-AUD-COUNTER       PIC 9(09).
+002100     05  PAND-AUD-TIMESTAMP     PIC X(15).
+002200     05  PAND-AUD-TYPE          PIC X(01).
+002300         88  PAND-AUD-NORMAL        VALUE 'N'.
+002400         88  PAND-AUD-WRAP          VALUE 'W'.
+002500         88  PAND-AUD-ALERT         VALUE 'A'.
+002600     05  PAND-AUD-MESSAGE       PIC X(50).
+002650     05  PAND-AUD-WRAP-FLAG     PIC X(01).
+002660         88  PAND-AUD-DID-WRAP      VALUE 'Y'.
+002670         88  PAND-AUD-NO-WRAP       VALUE 'N'.
+002700     05  FILLER                 PIC X(05).
