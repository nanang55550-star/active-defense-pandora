@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*   PANDCKPT.CPY                                                *
+000300*   RESTART/CHECKPOINT RECORD FOR THE TOXIC-PANDORA HEARTBEAT.   *
+000400*   WRITTEN EVERY PAND-CKPT-INTERVAL CYCLES SO AN ABEND OR       *
+000500*   LPAR BOUNCE CAN BE RESTARTED FROM THE LAST KNOWN COUNTER      *
+000600*   VALUE INSTEAD OF FROM ZERO.  ALSO READ BY THE RECONCILIATION *
+000700*   PROGRAM AT END OF THE OVERNIGHT WINDOW.                      *
+000800*                                                               *
+000900*   MODIFICATION HISTORY                                        *
+001000*   DATE       INIT  DESCRIPTION                                 *
+001100*   ---------- ----  --------------------------------------     *
+001200*   2026-08-09  DLM  ORIGINAL COPYBOOK.                          *
+001300*****************************************************************
+001400 01  PAND-CKPT-REC.
+001500     05  PAND-CKPT-JOB-ID       PIC X(08).
+001600     05  PAND-CKPT-COUNTER      PIC 9(09).
+001700     05  PAND-CKPT-TIMESTAMP    PIC X(15).
+001800     05  FILLER                 PIC X(18).
