@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*   PANDCTL.CPY                                                 *
+000300*   CONTROL-FILE RECORD LAYOUT FOR THE TOXIC-PANDORA HEARTBEAT.  *
+000400*   ONE RECORD, READ ONCE AT STARTUP, CARRIES THE MESSAGE TEXT   *
+000500*   AND THE WRAPAROUND-ALERT THRESHOLD SO OPERATIONS CAN CHANGE  *
+000600*   EITHER WITHOUT A RECOMPILE.                                  *
+000700*                                                               *
+000800*   MODIFICATION HISTORY                                        *
+000900*   DATE       INIT  DESCRIPTION                                 *
+001000*   ---------- ----  --------------------------------------     *
+001100*   2026-08-09  DLM  ORIGINAL COPYBOOK.                          *
+001200*****************************************************************
+001300 01  PAND-CTL-REC.
+001400     05  PAND-CTL-MESSAGE       PIC X(50).
+001500     05  PAND-CTL-THRESHOLD     PIC 9(09).
+001600     05  FILLER                 PIC X(13).
