@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*   PANDEXP.CPY                                                 *
+000300*   EXPECTED-CYCLE-COUNT CONTROL RECORD FOR THE END-OF-WINDOW   *
+000400*   RECONCILIATION RUN.  ONE RECORD PER JOB/INSTANCE ID,        *
+000500*   MAINTAINED BY OPERATIONS, GIVES THE CYCLE COUNT THE         *
+000600*   HEARTBEAT WAS EXPECTED TO REACH BY THE END OF THE BATCH     *
+000700*   WINDOW SO PANDORA-RECON CAN FLAG A CHECKPOINT THAT DOES     *
+000800*   NOT MATCH.                                                  *
+000900*                                                               *
+001000*   MODIFICATION HISTORY                                        *
+001100*   DATE       INIT  DESCRIPTION                                 *
+001200*   ---------- ----  --------------------------------------     *
+001300*   2026-08-09  DLM  ORIGINAL COPYBOOK.                          *
+001400*****************************************************************
+001500 01  PAND-EXP-REC.
+001600     05  PAND-EXP-JOB-ID        PIC X(08).
+001700     05  PAND-EXP-CYCLES        PIC 9(09).
+001800     05  FILLER                 PIC X(13).
