@@ -0,0 +1,24 @@
+000100*****************************************************************
+000200*                                                               *
+000300*   PANDREC.CPY                                                 *
+000400*   SHARED HEARTBEAT WORKING-STORAGE LAYOUT FOR THE TOXIC-       *
+000500*   PANDORA CANARY AND ITS COMPANION REPORTING/MONITORING        *
+000600*   PROGRAMS.  ANY PROGRAM THAT READS OR WRITES A HEARTBEAT      *
+000700*   CYCLE MUST COPY THIS LAYOUT RATHER THAN RE-DECLARING ITS     *
+000800*   OWN VERSION OF THE COUNTER/MESSAGE FIELDS SO ALL PROGRAMS    *
+000900*   STAY IN SYNC.                                                *
+001000*                                                               *
+001100*   MODIFICATION HISTORY                                        *
+001200*   DATE       INIT  DESCRIPTION                                 *
+001300*   ---------- ----  --------------------------------------     *
+001400*   2026-08-09  DLM  ORIGINAL COPYBOOK - PULLED WS-COUNTER AND   *
+001500*                    WS-MESSAGE OUT OF TOXIC-PANDORA AND ADDED   *
+001600*                    THE JOB/INSTANCE IDENTIFIER AND THRESHOLD   *
+001700*                    FIELDS NEEDED BY THE MONITORING PROGRAMS.   *
+001800*****************************************************************
+001900 01  PAND-HEARTBEAT-REC.
+002000     05  PAND-JOB-ID            PIC X(08).
+002100     05  PAND-COUNTER           PIC 9(09) COMP.
+002200     05  PAND-THRESHOLD         PIC 9(09) COMP.
+002300     05  PAND-MESSAGE           PIC X(50).
+002400     05  FILLER                 PIC X(09).
