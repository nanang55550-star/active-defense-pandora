@@ -0,0 +1,104 @@
+//PANDHB   JOB (ACCTNO),'PANDORA HEARTBEAT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//*                                                               *
+//*  PANDHB - OVERNIGHT PANDORA HEARTBEAT/CANARY JOB.              *
+//*  RUNS PANDHB01, WHICH BEATS ONCE A CYCLE UNTIL OPERATIONS      *
+//*  SETS THE STOP FLAG IN PAND.CNTL.STOPFLAG OR THE JOB IS        *
+//*  RESUBMITTED WITH RESTART=HB.  THE PROGRAM PICKS THE COUNTER   *
+//*  BACK UP FROM PAND.RESTART.CKPT ON EVERY START, SO A RESTART   *
+//*  OF STEP HB RESUMES FROM THE LAST CHECKPOINT INSTEAD OF ZERO.  *
+//*  RESTART=HB IS NOT PART OF THIS MEMBER - IT IS AN OVERRIDE     *
+//*  OPERATIONS ADDS ON THE JOB CARD ONLY WHEN RESUBMITTING THIS   *
+//*  JOB AFTER A FAILURE AT STEP HB; A NORMAL FIRST SUBMISSION     *
+//*  RUNS WITHOUT IT.                                              *
+//*                                                               *
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       INIT  DESCRIPTION                                 *
+//*  ---------- ----  --------------------------------------      *
+//*  2026-08-09  DLM  ORIGINAL JCL.                                *
+//*  2026-08-09  DLM  ADDED STEP RECON TO RECONCILE THE CHECKPOINT *
+//*                   LEFT BY STEP HB AGAINST THE EXPECTED-CYCLE   *
+//*                   CONTROL FILE AT THE END OF THE WINDOW.       *
+//*  2026-08-09  DLM  ADDED STEP SHIFTRPT TO RUN THE SHIFT-SUMMARY *
+//*                   REPORT AGAINST THE GENERATION OF AUDFILE     *
+//*                   STEP HB JUST WROTE.  RENAMED THE LOAD        *
+//*                   MODULES TO 8-CHARACTER NAMES (PANDHB01,      *
+//*                   PANDRECN, PANDSHFT) SINCE MVS WILL NOT       *
+//*                   RESOLVE A PGM= NAME LONGER THAN THAT, AND    *
+//*                   REMOVED RESTART=HB FROM THE JOB CARD - IT IS *
+//*                   AN OPERATOR OVERRIDE FOR RESUBMISSION, NOT A *
+//*                   PERMANENT JOB ATTRIBUTE.                    *
+//*  2026-08-09  DLM  FIXED SHIFTRPT'S AUDFILE TO USE THE SAME      *
+//*                   RELATIVE GENERATION (+1) THAT STEP HB USED   *
+//*                   TO CREATE IT, AND ADDED COND=EVEN TO RECON,   *
+//*                   SHIFTRPT, AND ALERTRC SO THEY STILL RUN      *
+//*                   AFTER STEP HB ABENDS INSTEAD OF BEING         *
+//*                   BYPASSED BY JES.                              *
+//*****************************************************************
+//*
+//HB       EXEC PGM=PANDHB01,PARM='PANDORA1',REGION=0M
+//CTLFILE  DD   DSN=PAND.CNTL.MESSAGE,DISP=SHR
+//CKPTFILE DD   DSN=PAND.RESTART.CKPT,DISP=SHR
+//AUDFILE  DD   DSN=PAND.AUDIT.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=089,BLKSIZE=08188),
+//             SPACE=(TRK,(50,25),RLSE)
+//STOPFILE DD   DSN=PAND.CNTL.STOPFLAG,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*****************************************************************
+//*  RECON COMPARES THE CHECKPOINT LEFT BY STEP HB AGAINST THE     *
+//*  EXPECTED-CYCLE-COUNT CONTROL FILE OPERATIONS MAINTAINS FOR    *
+//*  THE WINDOW, AND FLAGS ANY JOB/INSTANCE WHOSE COUNTER DOES    *
+//*  NOT MATCH (OR HAS NO CHECKPOINT AT ALL).  COND=EVEN MAKES    *
+//*  THIS STEP RUN REGARDLESS OF STEP HB'S RETURN CODE, INCLUDING *
+//*  AN ABEND, SO A DISCREPANCY IS VISIBLE EVEN WHEN THE           *
+//*  HEARTBEAT ITSELF DID NOT END CLEANLY.                        *
+//*****************************************************************
+//RECON    EXEC PGM=PANDRECN,REGION=0M,COND=EVEN
+//EXPFILE  DD   DSN=PAND.CNTL.EXPECTED,DISP=SHR
+//CKPTFILE DD   DSN=PAND.RESTART.CKPT,DISP=SHR
+//RPTFILE  DD   DSN=PAND.RECON.RPT,DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=08000),
+//             SPACE=(TRK,(10,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*****************************************************************
+//*  SHIFTRPT SUMMARIZES THE GENERATION OF AUDFILE STEP HB JUST    *
+//*  WROTE SO SECOND SHIFT CAN SIGN THE HEARTBEAT OFF WITHOUT      *
+//*  SCROLLING THE RAW AUDIT LOG.  AUDFILE HERE MUST USE THE SAME  *
+//*  RELATIVE GENERATION NUMBER, (+1), THAT STEP HB USED TO CREATE *
+//*  IT - RELATIVE GDG NUMBERS RESOLVE ONCE AT JOB INITIATION, SO  *
+//*  (0) IN THIS STEP WOULD STILL MEAN THE GENERATION THAT WAS     *
+//*  CURRENT BEFORE THE JOB STARTED, NOT THE ONE HB JUST WROTE.    *
+//*  COND=EVEN MAKES THIS STEP RUN REGARDLESS OF STEP HB'S RETURN  *
+//*  CODE, INCLUDING AN ABEND, SO THE REPORT STILL COVERS          *
+//*  WHATEVER STEP HB MANAGED TO WRITE BEFORE IT ENDED.            *
+//*****************************************************************
+//SHIFTRPT EXEC PGM=PANDSHFT,REGION=0M,COND=EVEN
+//AUDFILE  DD   DSN=PAND.AUDIT.GDG(+1),DISP=SHR
+//RPTFILE  DD   DSN=PAND.SHIFT.RPT,DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=08000),
+//             SPACE=(TRK,(10,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//*****************************************************************
+//*  ALERTRC RUNS WHEN STEP HB ENDED WITH A NONZERO RETURN CODE OR *
+//*  ABENDED SO THE SCHEDULER SEES A DISTINCT, VISIBLE FAILURE      *
+//*  SIGNAL INSTEAD OF A JOB THAT LOOKS THE SAME WHETHER THE        *
+//*  HEARTBEAT ENDED CLEANLY OR DIED.  THE EVEN KEYWORD IS WHAT     *
+//*  LETS THIS STEP RUN AT ALL AFTER AN ABEND AT HB - WITHOUT IT,   *
+//*  JES BYPASSES EVERY LATER STEP ON AN ABEND REGARDLESS OF COND.  *
+//*****************************************************************
+//ALERTRC  EXEC PGM=IEBGENER,COND=((0,EQ,HB),EVEN)
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+PANDORA HEARTBEAT STEP HB DID NOT END WITH RETURN CODE 0 -
+NOTIFY THE ON-CALL OPERATOR.
+/*
+//SYSUT2   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
