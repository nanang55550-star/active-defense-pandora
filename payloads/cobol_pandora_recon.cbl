@@ -0,0 +1,276 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PANDRECN.
+000300 AUTHOR. PANDORA-SYSTEM.
+000400 INSTALLATION. PANDORA OPERATIONS CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*   PANDRECN                                                     *
+001000*   END-OF-WINDOW RECONCILIATION FOR THE TOXIC-PANDORA           *
+001100*   HEARTBEAT.  READS THE EXPECTED-CYCLE-COUNT CONTROL FILE      *
+001200*   MAINTAINED BY OPERATIONS AND, FOR EACH JOB/INSTANCE ID ON    *
+001300*   IT, LOOKS UP THAT JOB'S LAST CHECKPOINTED COUNTER AND        *
+001400*   FLAGS ANY DISCREPANCY - A MISSING CHECKPOINT OR A COUNTER    *
+001500*   THAT DOES NOT MATCH THE EXPECTED CYCLE COUNT FOR THE         *
+001600*   WINDOW.  RETURNS A NONZERO CONDITION CODE WHEN ANY           *
+001700*   DISCREPANCY IS FOUND SO THE SCHEDULER CAN TELL A CLEAN       *
+001800*   WINDOW FROM ONE THAT NEEDS A LOOK.                           *
+001900*                                                               *
+002000*   MODIFICATION HISTORY                                        *
+002100*   DATE       INIT  DESCRIPTION                                 *
+002200*   ---------- ----  --------------------------------------     *
+002300*   2026-08-09  DLM  ORIGINAL VERSION.                           *
+002350*   2026-08-09  DLM  SHORTENED THE PROGRAM-ID TO AN 8-CHARACTER   *
+002360*                    LOAD MODULE NAME AND CHECKED WS-EXP-STATUS,  *
+002370*                    WS-CKPT-STATUS AND WS-RPT-STATUS ON THEIR    *
+002380*                    OPENS, READS AND WRITES INSTEAD OF LEAVING   *
+002390*                    THEM UNUSED.                                *
+002395*   2026-08-09  DLM  GAVE A FAILED EXP-FILE OR RPT-FILE OPEN ITS  *
+002396*                    OWN NONZERO RETURN CODE INSTEAD OF FALLING   *
+002397*                    THROUGH TO THE DISCREPANCY-COUNT CHECK,      *
+002398*                    WHICH WOULD OTHERWISE REPORT A CLEAN RC 0    *
+002399*                    WINDOW EVEN THOUGH NOTHING WAS RECONCILED.   *
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT EXP-FILE ASSIGN TO EXPFILE
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS WS-EXP-STATUS.
+003100     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS RANDOM
+003400         RECORD KEY IS PAND-CKPT-JOB-ID
+003500         FILE STATUS IS WS-CKPT-STATUS.
+003600     SELECT RPT-FILE ASSIGN TO RPTFILE
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-RPT-STATUS.
+003900*
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  EXP-FILE
+004300     RECORDING MODE IS F.
+004400     COPY PANDEXP.
+004500*
+004600 FD  CKPT-FILE
+004700     RECORDING MODE IS F.
+004800     COPY PANDCKPT.
+004900*
+005000 FD  RPT-FILE
+005100     RECORDING MODE IS F.
+005200 01  RPT-LINE                   PIC X(80).
+005300*
+005400 WORKING-STORAGE SECTION.
+005500*
+005600 01  WS-SWITCHES.
+005700     05  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+005800         88  WS-EOF                 VALUE 'Y'.
+005900     05  WS-CKPT-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+006000         88  WS-CKPT-RECORD-FOUND   VALUE 'Y'.
+006050     05  WS-CKPT-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+006060         88  WS-CKPT-OPEN-OK        VALUE 'Y'.
+006070     05  WS-OPEN-FAILED-SWITCH  PIC X(01) VALUE 'N'.
+006080         88  WS-OPEN-FAILED         VALUE 'Y'.
+006100*
+006200 01  WS-FILE-STATUSES.
+006300     05  WS-EXP-STATUS          PIC X(02) VALUE '00'.
+006400     05  WS-CKPT-STATUS         PIC X(02) VALUE '00'.
+006500     05  WS-RPT-STATUS          PIC X(02) VALUE '00'.
+006600*
+006700 01  WS-COUNTERS.
+006800     05  WS-RECORD-COUNT        PIC 9(05) COMP VALUE 0.
+006900     05  WS-DISCREPANCY-COUNT   PIC 9(05) COMP VALUE 0.
+007000*
+007100 01  WS-ACTUAL-CYCLES           PIC 9(09) VALUE 0.
+007200 01  WS-STATUS-TEXT             PIC X(14) VALUE SPACES.
+007300*
+007400 01  WS-DISPLAY-COUNTS.
+007500     05  WS-RECORD-COUNT-D      PIC 9(05).
+007600     05  WS-DISCREPANCY-COUNT-D PIC 9(05).
+007700*
+007800 01  WS-REPORT-LINES.
+007900     05  WS-HDR1                PIC X(80) VALUE
+008000         "PANDORA HEARTBEAT - END-OF-WINDOW RECONCILIATION".
+008100     05  WS-HDR2                PIC X(80) VALUE
+008200         "=================================================".
+008300*
+008400 PROCEDURE DIVISION.
+008500*
+008600 0000-MAIN-PARA.
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008750     IF WS-EXP-STATUS NOT = '00'
+008760         OR WS-RPT-STATUS NOT = '00'
+008765             SET WS-OPEN-FAILED TO TRUE
+008770             GO TO 9000-TERMINATE
+008780     END-IF.
+008800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008900         UNTIL WS-EOF.
+009000     PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+009100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009200     GO TO 9999-EXIT.
+009300*
+009400*****************************************************************
+009500*    1000-INITIALIZE - OPEN THE EXPECTED-CYCLE CONTROL FILE,     *
+009600*    THE RESTART DATASET, AND THE REPORT FILE, AND PRIME THE    *
+009700*    READ-AHEAD WITH THE FIRST EXPECTED-CYCLE RECORD.           *
+009800*****************************************************************
+009900 1000-INITIALIZE.
+010000     OPEN INPUT EXP-FILE.
+010010     IF WS-EXP-STATUS NOT = '00'
+010020         DISPLAY "PANDORA RECON - EXPECTED FILE OPEN FAILED - "
+010030             "STATUS " WS-EXP-STATUS
+010040     END-IF.
+010100     OPEN INPUT CKPT-FILE.
+010105     IF WS-CKPT-STATUS = '00'
+010107         SET WS-CKPT-OPEN-OK TO TRUE
+010109     ELSE
+010120         DISPLAY "PANDORA RECON - CHECKPOINT FILE OPEN FAILED - "
+010130             "STATUS " WS-CKPT-STATUS
+010140     END-IF.
+010200     OPEN OUTPUT RPT-FILE.
+010210     IF WS-RPT-STATUS NOT = '00'
+010220         DISPLAY "PANDORA RECON - REPORT FILE OPEN FAILED - "
+010230             "STATUS " WS-RPT-STATUS
+010240     END-IF.
+010300     MOVE WS-HDR1 TO RPT-LINE.
+010400     WRITE RPT-LINE.
+010500     MOVE WS-HDR2 TO RPT-LINE.
+010600     WRITE RPT-LINE.
+010650     IF WS-EXP-STATUS = '00'
+010660         PERFORM 2900-READ-EXPECTED-RECORD THRU 2900-EXIT
+010670     ELSE
+010680         SET WS-EOF TO TRUE
+010690     END-IF.
+010800 1000-EXIT.
+010900     EXIT.
+011000*
+011100*****************************************************************
+011200*    2000-PROCESS-RECORD - LOOK UP THIS JOB'S LAST CHECKPOINT    *
+011300*    AND COMPARE IT TO THE EXPECTED CYCLE COUNT FOR THE WINDOW.  *
+011400*****************************************************************
+011500 2000-PROCESS-RECORD.
+011600     ADD 1 TO WS-RECORD-COUNT.
+011700     MOVE 'N' TO WS-CKPT-FOUND-SWITCH.
+011800     MOVE 0 TO WS-ACTUAL-CYCLES.
+011900     MOVE PAND-EXP-JOB-ID TO PAND-CKPT-JOB-ID.
+011950     IF WS-CKPT-OPEN-OK
+012000         READ CKPT-FILE
+012100             INVALID KEY
+012200                 CONTINUE
+012300             NOT INVALID KEY
+012400                 SET WS-CKPT-RECORD-FOUND TO TRUE
+012500                 MOVE PAND-CKPT-COUNTER TO WS-ACTUAL-CYCLES
+012600         END-READ
+012650     END-IF.
+012700*
+012800     IF NOT WS-CKPT-RECORD-FOUND
+012900         MOVE "NO CHECKPOINT" TO WS-STATUS-TEXT
+013000         ADD 1 TO WS-DISCREPANCY-COUNT
+013100     ELSE
+013200         IF WS-ACTUAL-CYCLES = PAND-EXP-CYCLES
+013300             MOVE "MATCH" TO WS-STATUS-TEXT
+013400         ELSE
+013500             MOVE "DISCREPANCY" TO WS-STATUS-TEXT
+013600             ADD 1 TO WS-DISCREPANCY-COUNT
+013700         END-IF
+013800     END-IF.
+013900     PERFORM 2100-WRITE-DETAIL-LINE THRU 2100-EXIT.
+014000     PERFORM 2900-READ-EXPECTED-RECORD THRU 2900-EXIT.
+014100 2000-EXIT.
+014200     EXIT.
+014300*
+014400*****************************************************************
+014500*    2100-WRITE-DETAIL-LINE - REPORT ONE JOB'S RECONCILIATION    *
+014600*    RESULT TO THE REPORT FILE AND TO THE CONSOLE.               *
+014700*****************************************************************
+014800 2100-WRITE-DETAIL-LINE.
+014900     MOVE SPACES TO RPT-LINE.
+015000     STRING "JOB " DELIMITED BY SIZE
+015100             PAND-EXP-JOB-ID     DELIMITED BY SIZE
+015200             "  EXPECTED " DELIMITED BY SIZE
+015300             PAND-EXP-CYCLES     DELIMITED BY SIZE
+015400             "  ACTUAL "  DELIMITED BY SIZE
+015500             WS-ACTUAL-CYCLES    DELIMITED BY SIZE
+015600             "  " DELIMITED BY SIZE
+015700             WS-STATUS-TEXT      DELIMITED BY SIZE
+015800         INTO RPT-LINE.
+015900     WRITE RPT-LINE.
+015950     IF WS-RPT-STATUS NOT = '00'
+015970         DISPLAY "PANDORA RECON - REPORT WRITE FAILED - STATUS "
+015980             WS-RPT-STATUS
+015990     END-IF.
+016000     DISPLAY RPT-LINE.
+016100 2100-EXIT.
+016200     EXIT.
+016300*
+016400*****************************************************************
+016500*    2900-READ-EXPECTED-RECORD - READ-AHEAD ONE EXPECTED-CYCLE   *
+016600*    CONTROL RECORD.                                             *
+016700*****************************************************************
+016800 2900-READ-EXPECTED-RECORD.
+016900     READ EXP-FILE
+017000         AT END
+017100             SET WS-EOF TO TRUE
+017150         NOT AT END
+017170             CONTINUE
+017200     END-READ.
+017220     IF WS-EXP-STATUS NOT = '00' AND WS-EXP-STATUS NOT = '10'
+017240         DISPLAY "PANDORA RECON - EXPECTED FILE READ FAILED - "
+017260             "STATUS " WS-EXP-STATUS
+017280         SET WS-EOF TO TRUE
+017290     END-IF.
+017300 2900-EXIT.
+017400     EXIT.
+017500*
+017600*****************************************************************
+017700*    8000-WRITE-SUMMARY - TOTAL UP THE RUN AND REPORT HOW MANY   *
+017800*    JOBS WERE RECONCILED AND HOW MANY DISCREPANCIES WERE FOUND. *
+017900*****************************************************************
+018000 8000-WRITE-SUMMARY.
+018100     MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-D.
+018200     MOVE WS-DISCREPANCY-COUNT TO WS-DISCREPANCY-COUNT-D.
+018300     MOVE SPACES TO RPT-LINE.
+018400     MOVE WS-HDR2 TO RPT-LINE.
+018500     WRITE RPT-LINE.
+018600     MOVE SPACES TO RPT-LINE.
+018700     STRING "JOBS RECONCILED. . . . . . . : " DELIMITED BY SIZE
+018800             WS-RECORD-COUNT-D   DELIMITED BY SIZE
+018900         INTO RPT-LINE.
+019000     WRITE RPT-LINE.
+019100     DISPLAY RPT-LINE.
+019200     MOVE SPACES TO RPT-LINE.
+019300     STRING "DISCREPANCIES FOUND. . . . . : " DELIMITED BY SIZE
+019400             WS-DISCREPANCY-COUNT-D DELIMITED BY SIZE
+019500         INTO RPT-LINE.
+019600     WRITE RPT-LINE.
+019700     DISPLAY RPT-LINE.
+019800 8000-EXIT.
+019900     EXIT.
+020000*
+020100*****************************************************************
+020200*    9000-TERMINATE - CLOSE THE FILES AND SET THE CONDITION      *
+020300*    CODE SO THE SCHEDULER CAN TELL A CLEAN WINDOW FROM ONE      *
+020400*    THAT NEEDS A LOOK.  A FAILED OPEN ON EXP-FILE OR RPT-FILE   *
+020450*    GETS ITS OWN NONZERO CODE - IT MUST NOT FALL THROUGH TO     *
+020460*    THE DISCREPANCY-COUNT CHECK, WHICH IS STILL ZERO BECAUSE    *
+020470*    NO RECORD WAS EVER PROCESSED.                               *
+020500*****************************************************************
+020600 9000-TERMINATE.
+020700     CLOSE EXP-FILE.
+020800     CLOSE CKPT-FILE.
+020900     CLOSE RPT-FILE.
+021000     IF WS-OPEN-FAILED
+021050         MOVE 16 TO RETURN-CODE
+021100     ELSE
+021150         IF WS-DISCREPANCY-COUNT > 0
+021200             MOVE 4 TO RETURN-CODE
+021300         ELSE
+021350             MOVE 0 TO RETURN-CODE
+021400         END-IF
+021450     END-IF.
+021500 9000-EXIT.
+021600     EXIT.
+021700*
+021800 9999-EXIT.
+021900     STOP RUN.
