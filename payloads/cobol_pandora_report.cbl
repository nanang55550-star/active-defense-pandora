@@ -0,0 +1,355 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PANDSHFT.
+000300 AUTHOR. PANDORA-SYSTEM.
+000400 INSTALLATION. PANDORA OPERATIONS CENTER.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*   PANDSHFT                                                    *
+001000*   READS THE TOXIC-PANDORA AUDIT LOG AND PRODUCES A ONE-PAGE    *
+001100*   SHIFT SUMMARY SO SECOND SHIFT CAN SIGN OFF THE HEARTBEAT     *
+001200*   WITHOUT SCROLLING THROUGH THOUSANDS OF RAW CYCLE RECORDS.    *
+001300*   THE SUMMARY SHOWS THE FIRST AND LAST COUNTER VALUES SEEN,    *
+001400*   HOW MANY TIMES THE COUNTER WRAPPED, HOW MANY THRESHOLD       *
+001500*   ALERTS FIRED, AND HOW MANY TIMES THE GAP BETWEEN CONSECUTIVE *
+001600*   CYCLE TIMESTAMPS EXCEEDED THE STALL THRESHOLD.               *
+001700*                                                               *
+001800*   MODIFICATION HISTORY                                        *
+001900*   DATE       INIT  DESCRIPTION                                 *
+002000*   ---------- ----  --------------------------------------     *
+002100*   2026-08-09  DLM  ORIGINAL VERSION.                           *
+002150*   2026-08-09  DLM  CHANGED THE STALL-GAP CHECK TO COMPUTE AN    *
+002160*                    ELAPSED-TIME DELTA ACROSS A MIDNIGHT         *
+002170*                    BOUNDARY INSTEAD OF ONLY COMPARING SECONDS-  *
+002180*                    OF-DAY ON THE SAME CALENDAR DATE, SO AN      *
+002190*                    OVERNIGHT STALL SPANNING MIDNIGHT IS NOT     *
+002195*                    MISSED.                                     *
+002196*   2026-08-09  DLM  SHORTENED THE PROGRAM-ID TO AN 8-CHARACTER   *
+002197*                    LOAD MODULE NAME, CHECKED WS-AUD-STATUS AND  *
+002198*                    WS-RPT-STATUS ON OPEN/READ/WRITE THE SAME    *
+002199*                    WAY THE HEARTBEAT PROGRAM DOES, AND FLAGGED  *
+002200*                    ANY RECORD WHOSE JOB/INSTANCE ID DOES NOT    *
+002201*                    MATCH THE FIRST RECORD READ, SINCE THIS     *
+002202*                    REPORT IS SCOPED TO ONE JOB'S AUDIT LOG.     *
+002203*   2026-08-09  DLM  COUNT WRAPAROUNDS FROM PAND-AUD-WRAP-FLAG    *
+002204*                    INSTEAD OF PAND-AUD-TYPE = 'W', SO A WRAP    *
+002205*                    THAT COINCIDES WITH A THRESHOLD ALERT (TYPE  *
+002206*                    'A') IS STILL COUNTED.  SHORTENED THE        *
+002207*                    JOB/INSTANCE WARNING LITERAL TO FIT RPT-LINE *
+002208*                    WITHOUT STRING TRUNCATION.                   *
+002210*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT AUD-FILE ASSIGN TO AUDFILE
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS WS-AUD-STATUS.
+002900     SELECT RPT-FILE ASSIGN TO RPTFILE
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS WS-RPT-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  AUD-FILE
+003600     RECORDING MODE IS F.
+003700     COPY PANDAUD.
+003800*
+003900 FD  RPT-FILE
+004000     RECORDING MODE IS F.
+004100 01  RPT-LINE                   PIC X(80).
+004200*
+004300 WORKING-STORAGE SECTION.
+004400*
+004500 01  WS-SWITCHES.
+004600     05  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+004700         88  WS-EOF                 VALUE 'Y'.
+004800     05  WS-FIRST-REC-SWITCH    PIC X(01) VALUE 'Y'.
+004900         88  WS-FIRST-RECORD        VALUE 'Y'.
+005000*
+005100 01  WS-FILE-STATUSES.
+005200     05  WS-AUD-STATUS          PIC X(02) VALUE '00'.
+005300     05  WS-RPT-STATUS          PIC X(02) VALUE '00'.
+005400*
+005500 01  WS-REPORT-TOTALS.
+005600     05  WS-RECORD-COUNT        PIC 9(09) COMP VALUE 0.
+005700     05  WS-FIRST-COUNTER       PIC 9(09) VALUE 0.
+005800     05  WS-LAST-COUNTER        PIC 9(09) VALUE 0.
+005900     05  WS-FIRST-JOB-ID        PIC X(08) VALUE SPACES.
+005950     05  WS-OTHER-JOB-COUNT     PIC 9(09) COMP VALUE 0.
+006000     05  WS-WRAP-COUNT          PIC 9(05) COMP VALUE 0.
+006100     05  WS-ALERT-COUNT         PIC 9(05) COMP VALUE 0.
+006200     05  WS-GAP-COUNT           PIC 9(05) COMP VALUE 0.
+006300*
+006400 01  WS-GAP-THRESHOLD-SECONDS   PIC 9(05) VALUE 00300.
+006420 01  WS-ELAPSED-SECONDS         PIC 9(07) VALUE 0.
+006500*
+006600 01  WS-PREVIOUS-STAMP.
+006700     05  WS-PREV-DATE           PIC 9(08) VALUE 0.
+006800     05  WS-PREV-SECS-OF-DAY    PIC 9(05) VALUE 0.
+006900*
+007000 01  WS-CURRENT-STAMP.
+007100     05  WS-CURR-DATE           PIC 9(08).
+007200     05  WS-CURR-HH             PIC 9(02).
+007300     05  WS-CURR-MM             PIC 9(02).
+007400     05  WS-CURR-SS             PIC 9(02).
+007500     05  WS-CURR-SECS-OF-DAY    PIC 9(05).
+007600*
+007700 01  WS-FIRST-STAMP-TEXT        PIC X(15) VALUE SPACES.
+007800 01  WS-LAST-STAMP-TEXT         PIC X(15) VALUE SPACES.
+007850*
+007860 01  WS-REPORT-DISPLAY-COUNTS.
+007870     05  WS-RECORD-COUNT-D      PIC 9(09).
+007875     05  WS-OTHER-JOB-COUNT-D   PIC 9(09).
+007880     05  WS-WRAP-COUNT-D        PIC 9(05).
+007890     05  WS-ALERT-COUNT-D       PIC 9(05).
+007895     05  WS-GAP-COUNT-D         PIC 9(05).
+007900*
+008000 01  WS-REPORT-LINES.
+008100     05  WS-HDR1                PIC X(80) VALUE
+008200         "PANDORA HEARTBEAT - SHIFT SUMMARY".
+008300     05  WS-HDR2                PIC X(80) VALUE
+008400         "==================================".
+008500     05  WS-DETAIL-LABEL        PIC X(30).
+008600     05  WS-DETAIL-VALUE        PIC X(30).
+008700*
+008800 PROCEDURE DIVISION.
+008900*
+009000 0000-MAIN-PARA.
+009100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009150     IF WS-AUD-STATUS NOT = '00'
+009160         OR WS-RPT-STATUS NOT = '00'
+009170             GO TO 9000-TERMINATE
+009180     END-IF.
+009200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009300         UNTIL WS-EOF.
+009400     PERFORM 8000-WRITE-REPORT THRU 8000-EXIT.
+009500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009600     GO TO 9999-EXIT.
+009700*
+009800*****************************************************************
+009900*    1000-INITIALIZE - OPEN THE AUDIT LOG AND THE REPORT FILE    *
+010000*    AND PRIME THE READ-AHEAD WITH THE FIRST AUDIT RECORD.  IF   *
+010050*    EITHER FILE FAILS TO OPEN, DIAGNOSE IT HERE AND LET THE     *
+010060*    MAINLINE SKIP STRAIGHT TO TERMINATION INSTEAD OF READING    *
+010070*    OR WRITING AGAINST AN UNOPENED FILE.                        *
+010100*****************************************************************
+010200 1000-INITIALIZE.
+010300     OPEN INPUT AUD-FILE.
+010320     IF WS-AUD-STATUS NOT = '00'
+010340         DISPLAY "PANDORA SHIFT REPORT - AUDIT LOG OPEN FAILED - "
+010350             "STATUS " WS-AUD-STATUS
+010360     END-IF.
+010400     OPEN OUTPUT RPT-FILE.
+010420     IF WS-RPT-STATUS NOT = '00'
+010440         DISPLAY "PANDORA SHIFT REPORT - REPORT FILE OPEN FAILED"
+010450             " - STATUS " WS-RPT-STATUS
+010460     END-IF.
+010480     IF WS-AUD-STATUS = '00'
+010490         PERFORM 2900-READ-AUDIT-RECORD THRU 2900-EXIT
+010495     END-IF.
+010600 1000-EXIT.
+010700     EXIT.
+010800*
+010900*****************************************************************
+011000*    2000-PROCESS-RECORD - ACCUMULATE THE SHIFT TOTALS FOR ONE    *
+011100*    AUDIT RECORD AND READ THE NEXT ONE.  THIS REPORT IS SCOPED   *
+011120*    TO A SINGLE JOB/INSTANCE ID - THE FIRST RECORD'S JOB ID SETS *
+011140*    THAT SCOPE, AND ANY LATER RECORD CARRYING A DIFFERENT JOB ID *
+011160*    IS COUNTED RATHER THAN SILENTLY FOLDED INTO THE SAME         *
+011180*    FIRST/LAST COUNTER AND GAP TOTALS, SO 8000-WRITE-REPORT CAN  *
+011190*    WARN IF THE AUDFILE IT WAS POINTED AT HELD MORE THAN ONE.    *
+011200*****************************************************************
+011300 2000-PROCESS-RECORD.
+011400     ADD 1 TO WS-RECORD-COUNT.
+011500     IF WS-FIRST-RECORD
+011600         MOVE 'N' TO WS-FIRST-REC-SWITCH
+011700         MOVE PAND-AUD-COUNTER TO WS-FIRST-COUNTER
+011800         MOVE PAND-AUD-JOB-ID TO WS-FIRST-JOB-ID
+011900         MOVE PAND-AUD-TIMESTAMP TO WS-FIRST-STAMP-TEXT
+011950     ELSE
+011960         IF PAND-AUD-JOB-ID NOT = WS-FIRST-JOB-ID
+011970             ADD 1 TO WS-OTHER-JOB-COUNT
+011980         END-IF
+012000     END-IF.
+012100     MOVE PAND-AUD-COUNTER TO WS-LAST-COUNTER.
+012200     MOVE PAND-AUD-TIMESTAMP TO WS-LAST-STAMP-TEXT.
+012300*
+012400     IF PAND-AUD-WRAP-FLAG = 'Y'
+012500         ADD 1 TO WS-WRAP-COUNT
+012600     END-IF.
+012700     IF PAND-AUD-TYPE = 'A'
+012800         ADD 1 TO WS-ALERT-COUNT
+012900     END-IF.
+013000*
+013100     PERFORM 2100-CHECK-FOR-GAP THRU 2100-EXIT.
+013200     PERFORM 2900-READ-AUDIT-RECORD THRU 2900-EXIT.
+013300 2000-EXIT.
+013400     EXIT.
+013500*
+013600*****************************************************************
+013700*    2100-CHECK-FOR-GAP - COMPARE THIS RECORD'S TIMESTAMP TO THE *
+013800*    PREVIOUS ONE AND COUNT IT AS A GAP WHEN THE ELAPSED TIME    *
+013850*    BETWEEN THE TWO EXCEEDS THE STALL THRESHOLD.  WHEN THE TWO  *
+013870*    RECORDS FALL ON DIFFERENT CALENDAR DAYS THE ELAPSED TIME IS *
+013880*    CARRIED ACROSS THE ONE MIDNIGHT BOUNDARY BETWEEN THEM SO AN *
+013890*    OVERNIGHT STALL IS NOT MISSED JUST BECAUSE IT SPANS TWO     *
+013895*    DATES.                                                      *
+014000*****************************************************************
+014100 2100-CHECK-FOR-GAP.
+014200     MOVE PAND-AUD-TIMESTAMP(1:8) TO WS-CURR-DATE.
+014300     MOVE PAND-AUD-TIMESTAMP(10:2) TO WS-CURR-HH.
+014400     MOVE PAND-AUD-TIMESTAMP(12:2) TO WS-CURR-MM.
+014500     MOVE PAND-AUD-TIMESTAMP(14:2) TO WS-CURR-SS.
+014600     COMPUTE WS-CURR-SECS-OF-DAY =
+014700         (WS-CURR-HH * 3600) + (WS-CURR-MM * 60) + WS-CURR-SS.
+014800*
+014900     IF WS-RECORD-COUNT > 1
+015000         IF WS-CURR-DATE = WS-PREV-DATE
+015100             IF WS-CURR-SECS-OF-DAY > WS-PREV-SECS-OF-DAY
+015200                 IF (WS-CURR-SECS-OF-DAY - WS-PREV-SECS-OF-DAY)
+015300                         > WS-GAP-THRESHOLD-SECONDS
+015400                     ADD 1 TO WS-GAP-COUNT
+015450                 END-IF
+015460             END-IF
+015470         ELSE
+015480             COMPUTE WS-ELAPSED-SECONDS =
+015483                 (86400 - WS-PREV-SECS-OF-DAY)
+015487                 + WS-CURR-SECS-OF-DAY
+015495             IF WS-ELAPSED-SECONDS > WS-GAP-THRESHOLD-SECONDS
+015498                 ADD 1 TO WS-GAP-COUNT
+015499             END-IF
+015600         END-IF
+015610     END-IF.
+015700*
+015800     MOVE WS-CURR-DATE TO WS-PREV-DATE.
+015900     MOVE WS-CURR-SECS-OF-DAY TO WS-PREV-SECS-OF-DAY.
+016000 2100-EXIT.
+016100     EXIT.
+016200*
+016300*****************************************************************
+016400*    2900-READ-AUDIT-RECORD - READ-AHEAD ONE AUDIT RECORD.       *
+016500*****************************************************************
+016600 2900-READ-AUDIT-RECORD.
+016700     READ AUD-FILE
+016800         AT END
+016900             SET WS-EOF TO TRUE
+016950         NOT AT END
+016970             CONTINUE
+017000     END-READ.
+017020     IF WS-AUD-STATUS NOT = '00' AND WS-AUD-STATUS NOT = '10'
+017040         DISPLAY "PANDORA SHIFT REPORT - AUDIT READ FAILED - "
+017050             "STATUS " WS-AUD-STATUS
+017060         SET WS-EOF TO TRUE
+017080     END-IF.
+017100 2900-EXIT.
+017200     EXIT.
+017300*
+017400*****************************************************************
+017500*    8000-WRITE-REPORT - FORMAT AND WRITE THE ONE-PAGE SUMMARY.  *
+017600*****************************************************************
+017700 8000-WRITE-REPORT.
+017720     MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-D.
+017730     MOVE WS-OTHER-JOB-COUNT TO WS-OTHER-JOB-COUNT-D.
+017740     MOVE WS-WRAP-COUNT TO WS-WRAP-COUNT-D.
+017760     MOVE WS-ALERT-COUNT TO WS-ALERT-COUNT-D.
+017780     MOVE WS-GAP-COUNT TO WS-GAP-COUNT-D.
+017800     MOVE WS-HDR1 TO RPT-LINE.
+017900     WRITE RPT-LINE.
+018000     MOVE WS-HDR2 TO RPT-LINE.
+018100     WRITE RPT-LINE.
+018200     MOVE SPACES TO RPT-LINE.
+018300     WRITE RPT-LINE.
+018400*
+018500     MOVE SPACES TO RPT-LINE.
+018600     STRING "JOB/INSTANCE ID . . . . . . : " DELIMITED BY SIZE
+018700             WS-FIRST-JOB-ID   DELIMITED BY SIZE
+018800         INTO RPT-LINE.
+018900     WRITE RPT-LINE.
+018910*
+018920     IF WS-OTHER-JOB-COUNT > 0
+018930         MOVE SPACES TO RPT-LINE
+018940         STRING "** WARNING - " DELIMITED BY SIZE
+018950                 WS-OTHER-JOB-COUNT-D DELIMITED BY SIZE
+018955                 " RECORD(S) BELONGED TO A" DELIMITED BY SIZE
+018960                 " DIFFERENT JOB/INSTANCE ID" DELIMITED BY SIZE
+018965             INTO RPT-LINE
+018970         WRITE RPT-LINE
+018975         DISPLAY RPT-LINE
+018980         MOVE SPACES TO RPT-LINE
+018982         STRING "   POINT AUDFILE AT ONE JOB'S GDG"
+018984                     DELIMITED BY SIZE
+018986                 " GENERATION ONLY **" DELIMITED BY SIZE
+018988             INTO RPT-LINE
+018990         WRITE RPT-LINE
+018995         DISPLAY RPT-LINE
+018997     END-IF.
+019000*
+019100     MOVE SPACES TO RPT-LINE.
+019200     STRING "CYCLE RECORDS READ. . . . . : " DELIMITED BY SIZE
+019300             WS-RECORD-COUNT-D DELIMITED BY SIZE
+019400         INTO RPT-LINE.
+019500     WRITE RPT-LINE.
+019600*
+019700     MOVE SPACES TO RPT-LINE.
+019800     STRING "FIRST COUNTER VALUE . . . . : " DELIMITED BY SIZE
+019900             WS-FIRST-COUNTER  DELIMITED BY SIZE
+020000             "  AT "           DELIMITED BY SIZE
+020100             WS-FIRST-STAMP-TEXT DELIMITED BY SIZE
+020200         INTO RPT-LINE.
+020300     WRITE RPT-LINE.
+020400*
+020500     MOVE SPACES TO RPT-LINE.
+020600     STRING "LAST COUNTER VALUE. . . . . : " DELIMITED BY SIZE
+020700             WS-LAST-COUNTER   DELIMITED BY SIZE
+020800             "  AT "           DELIMITED BY SIZE
+020900             WS-LAST-STAMP-TEXT DELIMITED BY SIZE
+021000         INTO RPT-LINE.
+021100     WRITE RPT-LINE.
+021200*
+021300     MOVE SPACES TO RPT-LINE.
+021400     STRING "WRAPAROUNDS THIS SHIFT. . . : " DELIMITED BY SIZE
+021500             WS-WRAP-COUNT-D   DELIMITED BY SIZE
+021600         INTO RPT-LINE.
+021700     WRITE RPT-LINE.
+021800*
+021900     MOVE SPACES TO RPT-LINE.
+022000     STRING "THRESHOLD ALERTS THIS SHIFT : " DELIMITED BY SIZE
+022100             WS-ALERT-COUNT-D  DELIMITED BY SIZE
+022200         INTO RPT-LINE.
+022300     WRITE RPT-LINE.
+022400*
+022500     MOVE SPACES TO RPT-LINE.
+022600     STRING "CYCLE-TIME GAPS DETECTED. . : " DELIMITED BY SIZE
+022700             WS-GAP-COUNT-D    DELIMITED BY SIZE
+022800             "  (OVER "        DELIMITED BY SIZE
+022900             WS-GAP-THRESHOLD-SECONDS DELIMITED BY SIZE
+023000             " SECONDS)"       DELIMITED BY SIZE
+023100         INTO RPT-LINE.
+023200     WRITE RPT-LINE.
+023250     IF WS-RPT-STATUS NOT = '00'
+023270         DISPLAY "PANDORA SHIFT REPORT - REPORT WRITE FAILED - "
+023280             "STATUS " WS-RPT-STATUS
+023290     END-IF.
+023300*
+023400     DISPLAY WS-HDR1.
+023500     DISPLAY "CYCLE RECORDS READ. . . . . : " WS-RECORD-COUNT.
+023600     DISPLAY "FIRST/LAST COUNTER. . . . . : " WS-FIRST-COUNTER
+023700         " / " WS-LAST-COUNTER.
+023800     DISPLAY "WRAPAROUNDS / ALERTS / GAPS : " WS-WRAP-COUNT
+023900         " / " WS-ALERT-COUNT " / " WS-GAP-COUNT.
+024000 8000-EXIT.
+024100     EXIT.
+024200*
+024300*****************************************************************
+024400*    9000-TERMINATE - CLOSE THE FILES.                          *
+024500*****************************************************************
+024600 9000-TERMINATE.
+024700     CLOSE AUD-FILE.
+024800     CLOSE RPT-FILE.
+024900     MOVE 0 TO RETURN-CODE.
+025000 9000-EXIT.
+025100     EXIT.
+025200*
+025300 9999-EXIT.
+025400     STOP RUN.
