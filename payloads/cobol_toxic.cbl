@@ -1,28 +1,390 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TOXIC-PANDORA.
-       AUTHOR. PANDORA-SYSTEM.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-COUNTER PIC 9(9) VALUE 0.
-       01 WS-MESSAGE PIC X(50) VALUE 
-          "YOU HAVE BEEN POISONED BY PANDORA".
-       
-       PROCEDURE DIVISION.
-       0000-MAIN.
-           DISPLAY "╔══════════════════════════════════════╗"
-           DISPLAY "║     💀 PANDORA TOXIC PAYLOAD 💀     ║"
-           DISPLAY "╚══════════════════════════════════════╝"
-           
-       1000-INFINITE-LOOP.
-           ADD 1 TO WS-COUNTER.
-           DISPLAY "[" WS-COUNTER "] " WS-MESSAGE.
-           
-           IF WS-COUNTER > 99999999
-               MOVE 0 TO WS-COUNTER
-           END-IF.
-           
-           GO TO 1000-INFINITE-LOOP.
-           
-       9000-EXIT.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. PANDHB01.
+000300 AUTHOR. PANDORA-SYSTEM.
+000400 INSTALLATION. PANDORA OPERATIONS CENTER.
+000500 DATE-WRITTEN. 01/15/2024.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                               *
+000900*   TOXIC-PANDORA                                               *
+001000*   OVERNIGHT HEARTBEAT/CANARY JOB.  INCREMENTS A COUNTER AND    *
+001100*   DISPLAYS A STATUS MESSAGE EVERY CYCLE SO OPERATIONS HAS A    *
+001200*   LIVE SIGN THAT THE BATCH WINDOW IS STILL PROCESSING.  THE    *
+001300*   COUNTER IS PERIODICALLY CHECKPOINTED TO A RESTART DATASET    *
+001400*   SO A CANCEL OR LPAR BOUNCE DOES NOT LOSE THE CYCLE COUNT.    *
+001500*                                                               *
+001600*   MODIFICATION HISTORY                                        *
+001700*   DATE       INIT  DESCRIPTION                                 *
+001800*   ---------- ----  --------------------------------------     *
+001900*   2024-01-15  PJS  ORIGINAL VERSION.                           *
+002000*   2026-08-09  DLM  MOVED THE COUNTER/MESSAGE FIELDS OUT TO THE *
+002100*                    PANDREC SHARED COPYBOOK.  ALSO REPLACED THE *
+002200*                    STARTUP BANNER, WHICH USED BOX-DRAWING/     *
+002300*                    EMOJI CHARACTERS THAT RAN PAST COLUMN 72    *
+002400*                    ONCE ENCODED AND WOULD NOT COMPILE, WITH A  *
+002500*                    PLAIN-TEXT BANNER.                          *
+002600*   2026-08-09  DLM  ADDED THE RESTART/CHECKPOINT DATASET SO THE *
+002700*                    COUNTER SURVIVES A CANCEL OR LPAR BOUNCE.   *
+002800*                    RESTRUCTURED THE MAINLINE INTO INITIALIZE/  *
+002900*                    PROCESS/TERMINATE PARAGRAPHS TO MAKE ROOM   *
+003000*                    FOR IT.                                     *
+003100*   2026-08-09  DLM  ADDED THE CTL-FILE CONTROL DATASET SO THE   *
+003200*                    MESSAGE TEXT CAN BE CHANGED WITHOUT A       *
+003300*                    RECOMPILE.                                 *
+003350*   2026-08-09  DLM  ADDED THE GDG-STYLE AUD-FILE AUDIT LOG SO   *
+003360*                    EACH CYCLE IS RECORDED SOMEWHERE DURABLE    *
+003370*                    INSTEAD OF ONLY DISPLAYED TO SYSOUT.        *
+003380*   2026-08-09  DLM  ADDED THE STOP-FILE CLEAN-SHUTDOWN FLAG AND *
+003390*                    A PARM-DRIVEN STOP OPTION SO OPERATIONS CAN *
+003392*                    END THE JOB WITH A NORMAL STOP RUN INSTEAD  *
+003394*                    OF A CANCEL.                                *
+003396*   2026-08-09  DLM  ADDED THE THRESHOLD CHECK SO A CONFIGURABLE *
+003397*                    NUMBER OF CYCLES RAISES A DISTINCT ALERT    *
+003398*                    RECORD AND AN ON-CALL CONSOLE NOTIFICATION  *
+003399*                    INSTEAD OF SILENTLY WRAPPING THE COUNTER.   *
+003401*   2026-08-09  DLM  PRINTED THE JOB/INSTANCE ID ON THE STARTUP  *
+003402*                    BANNER, THE PER-CYCLE LINE, THE ALERT PAGE  *
+003403*                    AND THE SHUTDOWN MESSAGE SO CONCURRENT      *
+003404*                    HEARTBEATS RUNNING UNDER DIFFERENT PARMS    *
+003405*                    CAN BE TOLD APART ON A SHARED SYSOUT.       *
+003406*   2026-08-09  DLM  GUARDED THE CHECKPOINT WRITE/REWRITE ON A   *
+003407*                    SUCCESSFUL CKPT-FILE OPEN, ADDED THE SAME   *
+003408*                    STATUS-CODE CHECKS TO AUD-FILE THAT CTL-    *
+003409*                    FILE AND STOP-FILE ALREADY HAD, AND MOVED   *
+003410*                    THE STOP-FLAG CHECK ONTO THE CHECKPOINT     *
+003411*                    INTERVAL SO STOP-FILE IS NOT OPENED AND     *
+003412*                    CLOSED EVERY SINGLE CYCLE.                  *
+003414*   2026-08-09  DLM  CLAMPED THE PARM LENGTH TO THE SIZE OF       *
+003415*                    LS-PARM-TEXT AND REQUIRED AT LEAST 4 BYTES   *
+003416*                    BEFORE TESTING FOR THE STOP PREFIX, SINCE    *
+003417*                    MVS PASSES THE CALLER'S ACTUAL PARM LENGTH   *
+003418*                    REGARDLESS OF HOW THE FIELD IS DECLARED      *
+003419*                    HERE.  ALSO KEPT THE ALERT RECORD TYPE WHEN   *
+003420*                    A THRESHOLD CROSSING AND A COUNTER WRAP      *
+003421*                    LAND ON THE SAME CYCLE, SO THE ALERT STILL   *
+003422*                    HAS A MATCHING AUDIT RECORD.                 *
+003423*   2026-08-09  DLM  ADDED PAND-AUD-WRAP-FLAG, SET INDEPENDENTLY  *
+003424*                    OF PAND-AUD-TYPE, SO THE SHIFT REPORT'S      *
+003425*                    WRAP COUNT DOES NOT UNDERCOUNT A WRAP THAT   *
+003426*                    COINCIDES WITH A THRESHOLD ALERT.            *
+003427*****************************************************************
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT CTL-FILE ASSIGN TO CTLFILE
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS WS-CTL-STATUS.
+004100     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS MODE IS RANDOM
+004400         RECORD KEY IS PAND-CKPT-JOB-ID
+004500         FILE STATUS IS WS-CKPT-STATUS.
+004550     SELECT AUD-FILE ASSIGN TO AUDFILE
+004560         ORGANIZATION IS SEQUENTIAL
+004570         FILE STATUS IS WS-AUD-STATUS.
+004580     SELECT STOP-FILE ASSIGN TO STOPFILE
+004590         ORGANIZATION IS SEQUENTIAL
+004595         FILE STATUS IS WS-STOP-STATUS.
+004600*
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  CTL-FILE
+005000     RECORDING MODE IS F.
+005100     COPY PANDCTL.
+005200*
+005300 FD  CKPT-FILE
+005400     RECORDING MODE IS F.
+005500     COPY PANDCKPT.
+005550*
+005560 FD  AUD-FILE
+005570     RECORDING MODE IS F.
+005580     COPY PANDAUD.
+005590*
+005592 FD  STOP-FILE
+005594     RECORDING MODE IS F.
+005596 01  STOP-FILE-REC.
+005597     05  STOP-FILE-FLAG         PIC X(04).
+005598     05  FILLER                 PIC X(16).
+005600*
+005700 WORKING-STORAGE SECTION.
+005800*
+005900     COPY PANDREC.
+006000*
+006100 01  WS-SWITCHES.
+006200     05  WS-CKPT-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+006300         88  WS-CKPT-RECORD-FOUND   VALUE 'Y'.
+006350     05  WS-STOP-SWITCH         PIC X(01) VALUE 'N'.
+006360         88  WS-STOP-REQUESTED      VALUE 'Y'.
+006370     05  WS-ALERT-SWITCH        PIC X(01) VALUE 'N'.
+006380         88  WS-ALERT-RAISED        VALUE 'Y'.
+006400*
+006500 01  WS-FILE-STATUSES.
+006600     05  WS-CTL-STATUS          PIC X(02) VALUE '00'.
+006700     05  WS-CKPT-STATUS         PIC X(02) VALUE '00'.
+006750     05  WS-AUD-STATUS          PIC X(02) VALUE '00'.
+006760     05  WS-STOP-STATUS         PIC X(02) VALUE '00'.
+006800*
+006900 01  WS-COUNTERS.
+007000     05  WS-CKPT-INTERVAL       PIC 9(05) COMP VALUE 1000.
+007100     05  WS-CYCLES-SINCE-CKPT   PIC 9(05) COMP VALUE 0.
+007200*
+007300 01  WS-TIMESTAMP-FIELDS.
+007400     05  WS-TS-DATE             PIC 9(08).
+007500     05  WS-TS-TIME             PIC 9(08).
+007600 01  WS-TIMESTAMP-DISPLAY       PIC X(15).
+007650*
+007660 01  WS-RECORD-TYPE             PIC X(01) VALUE 'N'.
+007670 01  WS-WRAP-FLAG               PIC X(01) VALUE 'N'.
+007680 01  WS-PARM-LEN                PIC S9(04) COMP VALUE 0.
+007700*
+007720 LINKAGE SECTION.
+007740 01  LS-PARM-FIELD.
+007760     05  LS-PARM-LEN            PIC S9(04) COMP.
+007780     05  LS-PARM-TEXT           PIC X(08).
+007790*
+007800 PROCEDURE DIVISION USING LS-PARM-FIELD.
+007900*
+008000 0000-MAIN-PARA.
+008100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008150     PERFORM 2000-PROCESS-CYCLE THRU 2000-EXIT
+008160         UNTIL WS-STOP-REQUESTED.
+008170     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008180     GO TO 9999-EXIT.
+008300*
+008400*****************************************************************
+008500*    1000-INITIALIZE - OPEN THE RESTART DATASET AND RESUME THE   *
+008600*    COUNTER FROM THE LAST CHECKPOINT IF ONE EXISTS.             *
+008700*****************************************************************
+008800 1000-INITIALIZE.
+008900     MOVE "PANDORA1" TO PAND-JOB-ID.
+008910     MOVE LS-PARM-LEN TO WS-PARM-LEN.
+008915     IF WS-PARM-LEN > 8
+008917         MOVE 8 TO WS-PARM-LEN
+008919     END-IF.
+008920     IF WS-PARM-LEN > 0
+008940         IF WS-PARM-LEN >= 4
+008945             AND LS-PARM-TEXT(1:4) = 'STOP'
+008960             SET WS-STOP-REQUESTED TO TRUE
+008980         ELSE
+008990             MOVE LS-PARM-TEXT(1:WS-PARM-LEN) TO PAND-JOB-ID
+008995         END-IF
+008997     END-IF.
+009000     MOVE "YOU HAVE BEEN POISONED BY PANDORA" TO PAND-MESSAGE.
+009010     MOVE 0 TO PAND-THRESHOLD.
+009100     PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT.
+009200*
+009300     MOVE 0 TO PAND-COUNTER.
+009400     OPEN I-O CKPT-FILE.
+009500     IF WS-CKPT-STATUS = '00'
+009600         MOVE PAND-JOB-ID TO PAND-CKPT-JOB-ID
+009700         READ CKPT-FILE
+009800             INVALID KEY
+009900                 CONTINUE
+010000             NOT INVALID KEY
+010100                 MOVE PAND-CKPT-COUNTER TO PAND-COUNTER
+010200                 SET WS-CKPT-RECORD-FOUND TO TRUE
+010300         END-READ
+010400     END-IF.
+010500     PERFORM 2100-BUILD-TIMESTAMP THRU 2100-EXIT.
+010600     PERFORM 2400-CHECKPOINT-COUNTER THRU 2400-EXIT.
+010650     OPEN OUTPUT AUD-FILE.
+010660     IF WS-AUD-STATUS NOT = '00'
+010670         DISPLAY "PANDORA AUDIT LOG OPEN FAILED - STATUS "
+010680             WS-AUD-STATUS
+010690     END-IF.
+010700*
+010800     DISPLAY "****************************************".
+010900     DISPLAY "*        PANDORA TOXIC HEARTBEAT        *".
+011000     DISPLAY "****************************************".
+011050     DISPLAY "JOB/INSTANCE ID . . . : " PAND-JOB-ID.
+011100     DISPLAY "RESTART COUNTER . . . : " PAND-COUNTER.
+011200 1000-EXIT.
+011300     EXIT.
+011400*
+011500*****************************************************************
+011600*    1100-READ-CONTROL-FILE - PICK UP THE CURRENT MESSAGE TEXT   *
+011700*    AND WRAPAROUND-ALERT THRESHOLD FROM THE EXTERNAL CONTROL    *
+011800*    FILE SO OPERATIONS CAN CHANGE EITHER WITHOUT A RECOMPILE.   *
+011900*    IF THE CONTROL FILE IS MISSING OR EMPTY THE COMPILED-IN     *
+012000*    DEFAULTS STAY IN EFFECT (MESSAGE SET, THRESHOLD DISABLED).  *
+012100*****************************************************************
+012200 1100-READ-CONTROL-FILE.
+012300     OPEN INPUT CTL-FILE.
+012400     IF WS-CTL-STATUS = '00'
+012500         READ CTL-FILE
+012600             AT END
+012700                 CONTINUE
+012800             NOT AT END
+012900                 MOVE PAND-CTL-MESSAGE TO PAND-MESSAGE
+012950                 MOVE PAND-CTL-THRESHOLD TO PAND-THRESHOLD
+013000         END-READ
+013100         CLOSE CTL-FILE
+013200     END-IF.
+013300 1100-EXIT.
+013400     EXIT.
+013500*
+013600*****************************************************************
+013700*    2000-PROCESS-CYCLE - ONE PASS THROUGH THE HEARTBEAT.  WHEN   *
+013750*    A THRESHOLD CROSSING AND A COUNTER WRAP LAND ON THE SAME     *
+013760*    CYCLE, THE RECORD TYPE STAYS 'A' SO THE AUDIT TRAIL KEEPS    *
+013770*    THE ALERT - THE WRAP ITSELF IS STILL HANDLED, IT JUST DOES   *
+013780*    NOT WIN THE TYPE CODE FOR THAT ONE RECORD.  WS-WRAP-FLAG     *
+013790*    RECORDS THE WRAP INDEPENDENTLY OF THE TYPE CODE SO THE       *
+013795*    SHIFT REPORT CAN STILL COUNT IT EVEN WHEN TYPE IS 'A'.       *
+013800*****************************************************************
+013900 2000-PROCESS-CYCLE.
+014000     ADD 1 TO PAND-COUNTER.
+014010     MOVE 'N' TO WS-RECORD-TYPE.
+014015     MOVE 'N' TO WS-WRAP-FLAG.
+014020     PERFORM 2100-BUILD-TIMESTAMP THRU 2100-EXIT.
+014100     DISPLAY "[" PAND-JOB-ID "/" PAND-COUNTER "] " PAND-MESSAGE.
+014150     PERFORM 2200-CHECK-THRESHOLD THRU 2200-EXIT.
+014200*
+014300     IF PAND-COUNTER > 99999999
+014400         MOVE 0 TO PAND-COUNTER
+014430         IF WS-RECORD-TYPE NOT = 'A'
+014450             MOVE 'W' TO WS-RECORD-TYPE
+014460         END-IF
+014465         MOVE 'Y' TO WS-WRAP-FLAG
+014470         MOVE 'N' TO WS-ALERT-SWITCH
+014500     END-IF.
+014550     PERFORM 2350-WRITE-AUDIT-RECORD THRU 2350-EXIT.
+014600*
+014700     ADD 1 TO WS-CYCLES-SINCE-CKPT.
+014800     IF WS-CYCLES-SINCE-CKPT >= WS-CKPT-INTERVAL
+015000         PERFORM 2400-CHECKPOINT-COUNTER THRU 2400-EXIT
+015100         PERFORM 2500-CHECK-STOP-FLAG THRU 2500-EXIT
+015150         MOVE 0 TO WS-CYCLES-SINCE-CKPT
+015200     END-IF.
+015300*
+015500 2000-EXIT.
+015600     EXIT.
+015700*
+015800*****************************************************************
+015900*    2100-BUILD-TIMESTAMP - FORMAT THE CURRENT DATE/TIME FOR THE *
+016000*    CHECKPOINT RECORD.                                         *
+016100*****************************************************************
+016200 2100-BUILD-TIMESTAMP.
+016300     ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+016400     ACCEPT WS-TS-TIME FROM TIME.
+016500     STRING WS-TS-DATE       DELIMITED BY SIZE
+016600             "-"             DELIMITED BY SIZE
+016700             WS-TS-TIME(1:6) DELIMITED BY SIZE
+016800         INTO WS-TIMESTAMP-DISPLAY.
+016900 2100-EXIT.
+017000     EXIT.
+017002*
+017005*****************************************************************
+017010*    2200-CHECK-THRESHOLD - WHEN THE COUNTER CROSSES THE         *
+017015*    OPERATIONS-SUPPLIED THRESHOLD, RAISE A DISTINCT ALERT       *
+017020*    RECORD AND PAGE THE ON-CALL OPERATOR INSTEAD OF LETTING THE *
+017025*    CYCLE WRAP SILENTLY.  A THRESHOLD OF ZERO MEANS NO ALERT   *
+017030*    IS CONFIGURED.  THE ALERT FIRES ONCE PER CROSSING - THE    *
+017035*    SWITCH RESETS WHEN THE COUNTER WRAPS BACK TO ZERO.         *
+017040*****************************************************************
+017045 2200-CHECK-THRESHOLD.
+017050     IF PAND-THRESHOLD > 0
+017055         AND PAND-COUNTER >= PAND-THRESHOLD
+017060         AND NOT WS-ALERT-RAISED
+017065             SET WS-ALERT-RAISED TO TRUE
+017070             MOVE 'A' TO WS-RECORD-TYPE
+017075             DISPLAY "** PANDORA ALERT ** JOB " PAND-JOB-ID
+017078                 " COUNTER " PAND-COUNTER
+017080                 " HAS CROSSED THRESHOLD " PAND-THRESHOLD
+017085                 UPON CONSOLE
+017090             DISPLAY "** PANDORA ALERT ** NOTIFY THE ON-CALL "
+017095                 "OPERATOR - SEE AUDIT LOG FOR DETAILS"
+017100                 UPON CONSOLE
+017105     END-IF.
+017110 2200-EXIT.
+017115     EXIT.
+017120*
+017125*****************************************************************
+017130*    2350-WRITE-AUDIT-RECORD - APPEND ONE TIMESTAMPED RECORD TO  *
+017135*    THE AUDIT LOG FOR THIS CYCLE SO THE RUN'S HISTORY SURVIVES  *
+017140*    PAST THE NEXT SYSOUT PURGE.                                 *
+017145*****************************************************************
+017150 2350-WRITE-AUDIT-RECORD.
+017155     MOVE PAND-JOB-ID TO PAND-AUD-JOB-ID.
+017160     MOVE PAND-COUNTER TO PAND-AUD-COUNTER.
+017165     MOVE WS-TIMESTAMP-DISPLAY TO PAND-AUD-TIMESTAMP.
+017170     MOVE WS-RECORD-TYPE TO PAND-AUD-TYPE.
+017172     MOVE WS-WRAP-FLAG TO PAND-AUD-WRAP-FLAG.
+017175     MOVE PAND-MESSAGE TO PAND-AUD-MESSAGE.
+017177     IF WS-AUD-STATUS = '00'
+017178         WRITE PAND-AUD-REC
+017179         IF WS-AUD-STATUS NOT = '00'
+017181             DISPLAY "PANDORA AUDIT WRITE FAILED - STATUS "
+017182                 WS-AUD-STATUS
+017183         END-IF
+017184     END-IF.
+017185 2350-EXIT.
+017190     EXIT.
+017195*
+017200*****************************************************************
+017205*    2400-CHECKPOINT-COUNTER - SAVE THE COUNTER TO THE RESTART   *
+017210*    DATASET SO A CANCEL OR LPAR BOUNCE CAN RESUME FROM HERE.    *
+017215*****************************************************************
+017220 2400-CHECKPOINT-COUNTER.
+017222     IF WS-CKPT-STATUS = '00'
+017225         MOVE PAND-JOB-ID TO PAND-CKPT-JOB-ID
+017230         MOVE PAND-COUNTER TO PAND-CKPT-COUNTER
+017235         MOVE WS-TIMESTAMP-DISPLAY TO PAND-CKPT-TIMESTAMP
+017240         IF WS-CKPT-RECORD-FOUND
+017245             REWRITE PAND-CKPT-REC
+017250                 INVALID KEY
+017255                     DISPLAY "PANDORA CHECKPOINT REWRITE FAILED"
+017260             END-REWRITE
+017265         ELSE
+017270             WRITE PAND-CKPT-REC
+017275                 INVALID KEY
+017280                     DISPLAY "PANDORA CHECKPOINT WRITE FAILED"
+017285                 NOT INVALID KEY
+017290                     SET WS-CKPT-RECORD-FOUND TO TRUE
+017295             END-WRITE
+017297         END-IF
+017299     ELSE
+017301         DISPLAY "PANDORA CHECKPOINT SKIPPED - CKPT-FILE NOT OPEN"
+017303     END-IF.
+017305 2400-EXIT.
+017310     EXIT.
+017315*
+017320*****************************************************************
+017325*    2500-CHECK-STOP-FLAG - LOOK FOR A CLEAN-STOP REQUEST FROM   *
+017330*    OPERATIONS SO THE JOB CAN FALL THROUGH TO STOP RUN INSTEAD  *
+017332*    OF NEEDING A CANCEL.  CALLED ONLY ONCE PER CHECKPOINT        *
+017335*    INTERVAL, NOT EVERY CYCLE, SO STOP-FILE IS NOT OPENED AND   *
+017337*    CLOSED ON EVERY SINGLE PASS THROUGH THE HEARTBEAT.          *
+017340*****************************************************************
+017345 2500-CHECK-STOP-FLAG.
+017350     OPEN INPUT STOP-FILE.
+017355     IF WS-STOP-STATUS = '00'
+017360         READ STOP-FILE
+017365             AT END
+017370                 CONTINUE
+017375             NOT AT END
+017380                 IF STOP-FILE-FLAG = 'STOP'
+017385                     SET WS-STOP-REQUESTED TO TRUE
+017390                 END-IF
+017395         END-READ
+017400         CLOSE STOP-FILE
+017405     END-IF.
+017410 2500-EXIT.
+017415     EXIT.
+017420*
+017425*****************************************************************
+017430*    9000-TERMINATE - CHECKPOINT ONE LAST TIME AND CLOSE FILES.  *
+017435*****************************************************************
+017440 9000-TERMINATE.
+017445     PERFORM 2100-BUILD-TIMESTAMP THRU 2100-EXIT.
+017450     PERFORM 2400-CHECKPOINT-COUNTER THRU 2400-EXIT.
+017455     CLOSE CKPT-FILE.
+017460     CLOSE AUD-FILE.
+017465     DISPLAY "PANDORA HEARTBEAT " PAND-JOB-ID
+017467         " STOPPED CLEANLY AT COUNTER " PAND-COUNTER.
+017475     MOVE 0 TO RETURN-CODE.
+017480 9000-EXIT.
+017485     EXIT.
+017490*
+017495 9999-EXIT.
+017500     STOP RUN.
